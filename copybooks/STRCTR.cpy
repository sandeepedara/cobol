@@ -0,0 +1,8 @@
+000010*----------------------------------------------------------------
+000020* STRCTR - PERSISTENT SEQUENCE COUNTER RECORD, ONE PER JOB-ID,
+000030* USED BY STRUCTURE AND STRMAINT TO KEEP THE-NUMBER CONTINUOUS
+000040* ACROSS RUNS INSTEAD OF RESETTING TO 1 EVERY TIME.
+000050*----------------------------------------------------------------
+000060 01  STR-COUNTER-RECORD.
+000070     05  CTR-JOB-ID              PIC X(08).
+000080     05  CTR-SEQ-NUMBER          PIC 9(02).
