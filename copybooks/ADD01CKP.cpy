@@ -0,0 +1,14 @@
+000010*----------------------------------------------------------------
+000020* ADD01CKP - CHECKPOINT RECORD FOR ADD01'S BATCH RUN. HOLDS THE
+000030* TRANSACTION SEQUENCE NUMBER OF THE LAST RECORD SUCCESSFULLY
+000040* PROCESSED, AND THE RUNNING TOTALS AS OF THAT POINT, SO A
+000050* RESTARTED RUN CAN SKIP BACK TO THAT POINT - WITH ITS TOTALS
+000060* PICKING UP WHERE THEY LEFT OFF - INSTEAD OF REPROCESSING THE
+000062* WHOLE FILE.
+000064*----------------------------------------------------------------
+000070 01  ADD01-CHECKPOINT-RECORD.
+000080     05  CKPT-JOB-ID             PIC X(08).
+000090     05  CKPT-LAST-TRAN-SEQ      PIC 9(06).
+000092     05  CKPT-CURRENT-BATCH-ID   PIC 9(04).
+000094     05  CKPT-BATCH-SUBTOTAL     PIC 9(07).
+000096     05  CKPT-GRAND-TOTAL        PIC 9(07).
