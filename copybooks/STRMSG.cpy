@@ -0,0 +1,9 @@
+000010*----------------------------------------------------------------
+000020* STRMSG - BULLETIN MESSAGE RECORD, KEYED BY THE DATE THE
+000030* MESSAGE IS EFFECTIVE FOR. A RECORD KEYED "00000000" IS THE
+000040* STANDING/DEFAULT MESSAGE USED WHEN NO RECORD EXISTS FOR
+000050* TODAY'S DATE.
+000060*----------------------------------------------------------------
+000070 01  STR-MESSAGE-RECORD.
+000080     05  MSG-EFFECTIVE-DATE      PIC 9(08).
+000090     05  MSG-TEXT                PIC X(50).
