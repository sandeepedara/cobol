@@ -0,0 +1,11 @@
+000010*----------------------------------------------------------------
+000020* AUDITPRM - CALLING PARAMETERS FOR THE AUDITLOG UTILITY. ANY
+000030* PROGRAM THAT WANTS A LINE IN THE SHARED AUDIT TRAIL BUILDS ONE
+000040* OF THESE AND CALLS AUDITLOG USING IT. SIZED AT 50 BYTES EACH
+000050* SO STRUCTURE'S FULL 50-CHARACTER BULLETIN MESSAGE (SEE
+000052* COPYBOOKS/STRMSG.CPY) FITS WITHOUT TRUNCATION.
+000054*----------------------------------------------------------------
+000060 01  AUDIT-LOG-PARMS.
+000070     05  ALP-PROGRAM-ID          PIC X(08) VALUE SPACES.
+000080     05  ALP-INPUT-FIELDS        PIC X(50) VALUE SPACES.
+000090     05  ALP-OUTPUT-FIELDS       PIC X(50) VALUE SPACES.
