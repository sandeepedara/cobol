@@ -0,0 +1,11 @@
+000010*----------------------------------------------------------------
+000020* ADD01OUT - ADD01'S EXTENSION RESULT RECORD. SHARED WITH ANY
+000030* DOWNSTREAM REPORT OR POSTING PROGRAM THAT READS ADD01'S
+000040* OUTPUT FILE DIRECTLY INSTEAD OF RE-KEYING NUMBERS FROM A
+000050* PRINTOUT.
+000060*----------------------------------------------------------------
+000070 01  ADD01-OUT-RECORD.
+000080     05  TO-TRAN-ID              PIC 9(06).
+000090     05  TO-FIRST-NUMBER         PIC 99.
+000100     05  TO-SECOND-NUMBER        PIC 99.
+000110     05  TO-RESULT               PIC 999.
