@@ -0,0 +1,228 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. STRMAINT.
+000030 AUTHOR. D-SHIFT-BATCH-SUPPORT.
+000040 INSTALLATION. OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  RJM   INITIAL VERSION. BOTH THE-MESSAGE TEXT AND
+000110*                   THE-NUMBER'S STARTING VALUE IN STRUCTURE WERE
+000120*                   BAKED INTO THE SOURCE, SO ANY CHANGE MEANT
+000130*                   FILING A CHANGE REQUEST WITH A PROGRAMMER.
+000140*                   THIS MENU-DRIVEN TRANSACTION LETS OPERATIONS
+000150*                   ADD OR CHANGE A BULLETIN MESSAGE AND INSPECT
+000160*                   OR RESET THE SEQUENCE COUNTER DIRECTLY
+000170*                   AGAINST THE SAME FILES STRUCTURE READS
+000180*                   (STRMSG AND STRCTR).
+000190*----------------------------------------------------------------
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT STR-COUNTER-FILE ASSIGN TO "STRCTR"
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS DYNAMIC
+000260         RECORD KEY IS CTR-JOB-ID
+000270         FILE STATUS IS WS-CTR-FILE-STATUS.
+000280     SELECT STR-MESSAGE-FILE ASSIGN TO "STRMSG"
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS DYNAMIC
+000310         RECORD KEY IS MSG-EFFECTIVE-DATE
+000320         FILE STATUS IS WS-MSG-FILE-STATUS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  STR-COUNTER-FILE.
+000360 COPY STRCTR.
+000370 FD  STR-MESSAGE-FILE.
+000380 COPY STRMSG.
+000390 WORKING-STORAGE SECTION.
+000400 01  WS-CTR-FILE-STATUS          PIC X(02) VALUE "00".
+000410     88  CTR-FILE-OK                        VALUE "00".
+000420     88  CTR-FILE-NOT-FOUND                 VALUE "23" "35".
+000430 01  WS-MSG-FILE-STATUS          PIC X(02) VALUE "00".
+000440     88  MSG-FILE-OK                        VALUE "00".
+000450     88  MSG-FILE-NOT-FOUND                 VALUE "23" "35".
+000460 01  STRMAINT-SWITCHES.
+000470     05  WS-MENU-CHOICE          PIC X(01) VALUE SPACE.
+000480         88  MENU-ADD-MESSAGE               VALUE "A".
+000490         88  MENU-CHANGE-NUMBER              VALUE "C".
+000500         88  MENU-VIEW-CURRENT               VALUE "V".
+000510         88  MENU-QUIT                       VALUE "Q".
+000520     05  WS-QUIT-SWITCH          PIC X(01) VALUE "N".
+000530         88  OPERATOR-IS-DONE                VALUE "Y".
+000540     05  WS-RECORD-FOUND-SWITCH  PIC X(01) VALUE "N".
+000550         88  RECORD-WAS-FOUND                VALUE "Y".
+000560 01  WS-ENTRY-DATE               PIC 9(08) VALUE ZEROS.
+000570 01  WS-ENTRY-MESSAGE            PIC X(50) VALUE SPACES.
+000580 01  WS-ENTRY-NUMBER             PIC 9(02) VALUE ZEROS.
+000590 PROCEDURE DIVISION.
+000600*----------------------------------------------------------------
+000610* PROGRAM-BEGIN - MAINLINE. OPEN THE TWO FILES STRUCTURE READS,
+000620* THEN DISPLAY THE MENU AND SERVICE OPERATOR CHOICES UNTIL THE
+000630* OPERATOR ASKS TO QUIT.
+000640*----------------------------------------------------------------
+000650 PROGRAM-BEGIN.
+000660     PERFORM 1000-INITIALIZE
+000670         THRU 1000-EXIT.
+000680     PERFORM 2000-PROCESS-MENU
+000690         THRU 2000-EXIT
+000700         UNTIL OPERATOR-IS-DONE.
+000710     GO TO PROGRAM-DONE.
+000720*----------------------------------------------------------------
+000730* 1000-INITIALIZE - OPEN THE COUNTER AND MESSAGE FILES, CREATING
+000740* EACH WITH ITS STANDING DEFAULT RECORD IF THIS IS THE VERY
+000750* FIRST TIME EITHER FILE HAS BEEN OPENED.
+000760*----------------------------------------------------------------
+000770 1000-INITIALIZE.
+000780     OPEN I-O STR-COUNTER-FILE.
+000790     IF CTR-FILE-NOT-FOUND
+000800         OPEN OUTPUT STR-COUNTER-FILE
+000810         MOVE "STRUCTUR" TO CTR-JOB-ID
+000820         MOVE ZERO TO CTR-SEQ-NUMBER
+000830         WRITE STR-COUNTER-RECORD
+000840         CLOSE STR-COUNTER-FILE
+000850         OPEN I-O STR-COUNTER-FILE
+000860     END-IF.
+000870     OPEN I-O STR-MESSAGE-FILE.
+000880     IF MSG-FILE-NOT-FOUND
+000890         OPEN OUTPUT STR-MESSAGE-FILE
+000900         MOVE ZERO TO MSG-EFFECTIVE-DATE
+000910         MOVE "JACK BE NIMBLE," TO MSG-TEXT
+000920         WRITE STR-MESSAGE-RECORD
+000930         CLOSE STR-MESSAGE-FILE
+000940         OPEN I-O STR-MESSAGE-FILE
+000950     END-IF.
+000960 1000-EXIT.
+000970     EXIT.
+000980*----------------------------------------------------------------
+000990* 2000-PROCESS-MENU - DISPLAY THE MENU, READ THE OPERATOR'S
+001000* CHOICE AND ROUTE TO THE PARAGRAPH THAT SERVICES IT.
+001010*----------------------------------------------------------------
+001020 2000-PROCESS-MENU.
+001030     PERFORM 2100-DISPLAY-MENU
+001040         THRU 2100-EXIT.
+001050     MOVE SPACE TO WS-MENU-CHOICE.
+001060     ACCEPT WS-MENU-CHOICE.
+001070     IF MENU-ADD-MESSAGE
+001080         PERFORM 2200-ADD-MESSAGE-RECORD
+001090             THRU 2200-EXIT
+001100     ELSE
+001110         IF MENU-CHANGE-NUMBER
+001120             PERFORM 2300-CHANGE-SEQUENCE-NUMBER
+001130                 THRU 2300-EXIT
+001140         ELSE
+001150             IF MENU-VIEW-CURRENT
+001160                 PERFORM 2400-VIEW-CURRENT-VALUES
+001170                     THRU 2400-EXIT
+001180             ELSE
+001190                 IF MENU-QUIT
+001200                     MOVE "Y" TO WS-QUIT-SWITCH
+001210                 ELSE
+001220                     DISPLAY "INVALID CHOICE - ENTER A, C, V OR Q"
+001230                 END-IF
+001240             END-IF
+001250         END-IF
+001260     END-IF.
+001270 2000-EXIT.
+001280     EXIT.
+001290*----------------------------------------------------------------
+001300* 2100-DISPLAY-MENU - SHOW THE OPERATOR WHAT THIS TRANSACTION
+001310* CAN DO.
+001320*----------------------------------------------------------------
+001330 2100-DISPLAY-MENU.
+001340     DISPLAY " ".
+001350     DISPLAY "STRMAINT - STRUCTURE MESSAGE/NUMBER MAINTENANCE".
+001360     DISPLAY "  A - ADD OR REPLACE A BULLETIN MESSAGE".
+001370     DISPLAY "  C - CHANGE (RESET) THE SEQUENCE NUMBER".
+001380     DISPLAY "  V - VIEW THE CURRENT NUMBER AND A MESSAGE".
+001390     DISPLAY "  Q - QUIT".
+001400     DISPLAY "ENTER CHOICE: ".
+001410 2100-EXIT.
+001420     EXIT.
+001430*----------------------------------------------------------------
+001440* 2200-ADD-MESSAGE-RECORD - PROMPT FOR AN EFFECTIVE DATE AND
+001450* MESSAGE TEXT AND WRITE IT TO THE MESSAGE FILE. IF A RECORD IS
+001460* ALREADY ON FILE FOR THAT DATE, REPLACE IT RATHER THAN FAILING
+001470* WITH A DUPLICATE-KEY ERROR - TO THE OPERATOR THIS IS ONE
+001480* "ADD OR UPDATE" ACTION.
+001490*----------------------------------------------------------------
+001500 2200-ADD-MESSAGE-RECORD.
+001510     DISPLAY "EFFECTIVE DATE (YYYYMMDD, 00000000 FOR STANDING): ".
+001520     ACCEPT WS-ENTRY-DATE.
+001530     DISPLAY "MESSAGE TEXT (UP TO 50 CHARACTERS): ".
+001540     MOVE SPACES TO WS-ENTRY-MESSAGE.
+001550     ACCEPT WS-ENTRY-MESSAGE.
+001560     MOVE WS-ENTRY-DATE TO MSG-EFFECTIVE-DATE.
+001570     MOVE "N" TO WS-RECORD-FOUND-SWITCH.
+001580     READ STR-MESSAGE-FILE
+001590         INVALID KEY
+001600             MOVE "N" TO WS-RECORD-FOUND-SWITCH
+001610         NOT INVALID KEY
+001620             SET RECORD-WAS-FOUND TO TRUE
+001630     END-READ.
+001640     MOVE WS-ENTRY-MESSAGE TO MSG-TEXT.
+001650     IF RECORD-WAS-FOUND
+001660         REWRITE STR-MESSAGE-RECORD
+001670     ELSE
+001680         MOVE WS-ENTRY-DATE TO MSG-EFFECTIVE-DATE
+001690         WRITE STR-MESSAGE-RECORD
+001700     END-IF.
+001710     DISPLAY "MESSAGE RECORD SAVED FOR " WS-ENTRY-DATE.
+001720 2200-EXIT.
+001730     EXIT.
+001740*----------------------------------------------------------------
+001750* 2300-CHANGE-SEQUENCE-NUMBER - PROMPT FOR A NEW VALUE AND STORE
+001760* IT AS THE CURRENT SEQUENCE NUMBER FOR STRUCTURE'S JOB. THE NEXT
+001770* NUMBER STRUCTURE ISSUES WILL BE ONE MORE THAN THIS.
+001780*----------------------------------------------------------------
+001790 2300-CHANGE-SEQUENCE-NUMBER.
+001800     MOVE "STRUCTUR" TO CTR-JOB-ID.
+001810     MOVE "N" TO WS-RECORD-FOUND-SWITCH.
+001820     READ STR-COUNTER-FILE
+001830         INVALID KEY
+001840             MOVE "N" TO WS-RECORD-FOUND-SWITCH
+001850         NOT INVALID KEY
+001860             SET RECORD-WAS-FOUND TO TRUE
+001870     END-READ.
+001880     DISPLAY "CURRENT SEQUENCE NUMBER IS " CTR-SEQ-NUMBER.
+001890     DISPLAY "ENTER NEW SEQUENCE NUMBER (00-99): ".
+001900     ACCEPT WS-ENTRY-NUMBER.
+001910     MOVE WS-ENTRY-NUMBER TO CTR-SEQ-NUMBER.
+001920     IF RECORD-WAS-FOUND
+001930         REWRITE STR-COUNTER-RECORD
+001940     ELSE
+001950         MOVE "STRUCTUR" TO CTR-JOB-ID
+001960         WRITE STR-COUNTER-RECORD
+001970     END-IF.
+001980     DISPLAY "SEQUENCE NUMBER IS NOW " CTR-SEQ-NUMBER.
+001990 2300-EXIT.
+002000     EXIT.
+002010*----------------------------------------------------------------
+002020* 2400-VIEW-CURRENT-VALUES - SHOW THE CURRENT SEQUENCE NUMBER AND
+002030* THE MESSAGE ON FILE FOR AN EFFECTIVE DATE THE OPERATOR KEYS IN.
+002040*----------------------------------------------------------------
+002050 2400-VIEW-CURRENT-VALUES.
+002060     MOVE "STRUCTUR" TO CTR-JOB-ID.
+002070     READ STR-COUNTER-FILE
+002080         INVALID KEY
+002090             MOVE ZERO TO CTR-SEQ-NUMBER
+002100     END-READ.
+002110     DISPLAY "CURRENT SEQUENCE NUMBER IS " CTR-SEQ-NUMBER.
+002120     DISPLAY "VIEW MESSAGE FOR DATE (00000000=STANDING): ".
+002130     ACCEPT WS-ENTRY-DATE.
+002140     MOVE WS-ENTRY-DATE TO MSG-EFFECTIVE-DATE.
+002150     READ STR-MESSAGE-FILE
+002160         INVALID KEY
+002170             MOVE "NO MESSAGE RECORD FOR THAT DATE" TO MSG-TEXT
+002180     END-READ.
+002190     DISPLAY "MESSAGE FOR " WS-ENTRY-DATE ": " MSG-TEXT.
+002200 2400-EXIT.
+002210     EXIT.
+002220*----------------------------------------------------------------
+002230* PROGRAM-DONE - CLOSE THE FILES AND END THE RUN.
+002240*----------------------------------------------------------------
+002250 PROGRAM-DONE.
+002260     CLOSE STR-COUNTER-FILE.
+002270     CLOSE STR-MESSAGE-FILE.
+002280     STOP RUN.
