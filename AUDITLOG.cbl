@@ -0,0 +1,75 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. AUDITLOG.
+000030 AUTHOR. D-SHIFT-BATCH-SUPPORT.
+000040 INSTALLATION. OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  RJM   INITIAL VERSION. COMMON AUDIT-TRAIL UTILITY
+000110*                   CALLED BY ADD01 AND STRUCTURE SO EVERY RUN
+000120*                   OF EITHER PROGRAM LEAVES A TIMESTAMPED LINE
+000130*                   BEHIND - NO MORE RECONSTRUCTING WHAT RAN AT
+000140*                   2AM FROM MEMORY.
+000150*----------------------------------------------------------------
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000200         ORGANIZATION IS SEQUENTIAL
+000210         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000220 DATA DIVISION.
+000230 FILE SECTION.
+000240*----------------------------------------------------------------
+000250* AUDIT-RECORD - ONE LINE PER CALL: WHEN, WHICH PROGRAM, WHAT
+000260* WENT IN, WHAT CAME OUT.
+000270*----------------------------------------------------------------
+000280 FD  AUDIT-FILE
+000290     RECORDING MODE IS F.
+000300 01  AUDIT-RECORD.
+000310     05  AUD-TIMESTAMP           PIC X(17).
+000320     05  AUD-PROGRAM-ID          PIC X(08).
+000330     05  AUD-INPUT-FIELDS        PIC X(50).
+000340     05  AUD-OUTPUT-FIELDS       PIC X(50).
+000350 WORKING-STORAGE SECTION.
+000360 01  WS-AUDIT-FILE-STATUS        PIC X(02) VALUE "00".
+000370     88  AUDIT-FILE-OK                      VALUE "00".
+000380     88  AUDIT-FILE-NOT-FOUND               VALUE "23" "35".
+000390 01  WS-TODAYS-DATE              PIC 9(08) VALUE ZEROS.
+000400 01  WS-CURRENT-TIME             PIC 9(08) VALUE ZEROS.
+000410 LINKAGE SECTION.
+000420 COPY AUDITPRM.
+000430 PROCEDURE DIVISION USING AUDIT-LOG-PARMS.
+000440*----------------------------------------------------------------
+000450* PROGRAM-BEGIN - APPEND ONE TIMESTAMPED LINE TO THE SHARED
+000460* AUDIT FILE FOR THE CALLER.
+000470*----------------------------------------------------------------
+000480 PROGRAM-BEGIN.
+000490     PERFORM 1000-OPEN-FOR-APPEND
+000500         THRU 1000-EXIT.
+000510     ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD.
+000520     ACCEPT WS-CURRENT-TIME FROM TIME.
+000530     STRING WS-TODAYS-DATE  DELIMITED BY SIZE
+000540            "-"             DELIMITED BY SIZE
+000550            WS-CURRENT-TIME DELIMITED BY SIZE
+000560         INTO AUD-TIMESTAMP.
+000570     MOVE ALP-PROGRAM-ID    TO AUD-PROGRAM-ID.
+000580     MOVE ALP-INPUT-FIELDS  TO AUD-INPUT-FIELDS.
+000590     MOVE ALP-OUTPUT-FIELDS TO AUD-OUTPUT-FIELDS.
+000600     WRITE AUDIT-RECORD.
+000610     CLOSE AUDIT-FILE.
+000620     GOBACK.
+000630*----------------------------------------------------------------
+000640* 1000-OPEN-FOR-APPEND - OPEN THE AUDIT FILE FOR APPEND, CREATING
+000650* IT THE FIRST TIME THIS UTILITY IS EVER CALLED.
+000660*----------------------------------------------------------------
+000670 1000-OPEN-FOR-APPEND.
+000680     OPEN EXTEND AUDIT-FILE.
+000690     IF AUDIT-FILE-NOT-FOUND
+000700         OPEN OUTPUT AUDIT-FILE
+000710         CLOSE AUDIT-FILE
+000720         OPEN EXTEND AUDIT-FILE
+000730     END-IF.
+000740 1000-EXIT.
+000750     EXIT.
