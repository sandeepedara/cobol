@@ -1,22 +1,487 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ADD01.
-ENVIRONMENT DIVISION.
-DATA DIVISION.
-
-WORKING-STORAGE SECTION. 
-01 FIRST-NUMBER	PICTURE IS 99.
-01 SECOND-NUMBER PICTURE IS 99.
-01 THE-RESULT  PICTURE IS 999.
-PROCEDURE DIVISION.
-
-PROGRAM-BEGIN.
-	DISPLAY "enter 1st no".
-	ACCEPT FIRST-NUMBER.
-	DISPLAY "ENTER 2nd no".
-	ACCEPT SECOND-NUMBER.
-	COMPUTE THE-RESULT = FIRST-NUMBER *  SECOND-NUMBER.
-	DISPLAY "RESULT:".
-	DISPLAY THE-RESULT.
-PROGRAM-DONE.
-	STOP RUN.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ADD01.
+000030 AUTHOR. D-SHIFT-BATCH-SUPPORT.
+000040 INSTALLATION. OPERATIONS.
+000050 DATE-WRITTEN. 2019-04-02.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2019-04-02  ORIG  INITIAL VERSION - INTERACTIVE QTY X PRICE
+000110*                   EXTENSION, ONE PAIR PER RUN VIA ACCEPT.
+000120* 2026-08-09  RJM   CONVERTED TO BATCH MODE. PROGRAM NOW READS
+000130*                   QUANTITY/PRICE PAIRS FROM A TRANSACTION
+000140*                   FILE AND LOOPS PROGRAM-BEGIN THROUGH
+000150*                   PROGRAM-DONE ONCE PER RECORD, WRITING THE
+000160*                   EXTENSION TO AN OUTPUT FILE. THE INTERACTIVE
+000170*                   ACCEPT FORM IS RETIRED - VOLUME MADE IT
+000180*                   UNWORKABLE FOR A NIGHTLY RUN.
+000190* 2026-08-09  RJM   ADDED SIZE-ERROR CHECK AROUND THE EXTENSION
+000200*                   COMPUTE. THE-RESULT IS ONLY PIC 999 BUT THE
+000210*                   PRODUCT CAN RUN TO 9801 - A TRANSACTION THAT
+000220*                   WOULD OVERFLOW NOW GOES TO THE EXCEPTION
+000230*                   FILE INSTEAD OF BEING WRITTEN TRUNCATED.
+000240* 2026-08-09  RJM   ADDED A BATCH-ID TO THE TRANSACTION LAYOUT
+000250*                   AND A CONTROL-BREAK SUBTOTAL/GRAND-TOTAL
+000260*                   TRAILER SO THE DAY'S EXTENSIONS CAN BE
+000270*                   BALANCED AGAINST THE SOURCE PAPERWORK WITHOUT
+000280*                   RE-ADDING EVERYTHING BY HAND.
+000290* 2026-08-09  RJM   EACH TRANSACTION NOW CALLS THE SHARED
+000300*                   AUDITLOG UTILITY SO THERE IS A TIMESTAMPED
+000310*                   TRAIL OF WHAT WENT IN AND WHAT CAME OUT,
+000320*                   INSTEAD OF RELYING ON SOMEONE'S MEMORY OF
+000330*                   WHAT A JOB PRODUCED OVERNIGHT.
+000340* 2026-08-09  RJM   OUTPUT RECORD MOVED TO A COPYBOOK (ADD01OUT)
+000350*                   AND GIVEN A TRANSACTION-ID SO A DOWNSTREAM
+000360*                   REPORT OR POSTING PROGRAM CAN READ ADD01'S
+000370*                   OUTPUT DIRECTLY INSTEAD OF SCRAPING SYSOUT.
+000380* 2026-08-09  RJM   ADDED CHECKPOINT/RESTART. THE PROGRAM NOW
+000390*                   SAVES THE LAST TRANSACTION SEQUENCE NUMBER
+000400*                   PROCESSED EVERY 25 RECORDS AND, ON RESTART,
+000410*                   SKIPS BACK TO THAT POINT INSTEAD OF
+000420*                   REPROCESSING THE WHOLE FILE - THE BATCH
+000430*                   WINDOW CAN'T ABSORB A FULL RERUN EVERY NIGHT.
+000440* 2026-08-09  RJM   ADDED AN EDIT CHECK ON EACH TRANSACTION'S
+000450*                   QUANTITY AND PRICE BEFORE THE EXTENSION IS
+000460*                   COMPUTED - NOT NUMERIC OR OUTSIDE 01-99 NOW
+000470*                   GOES TO THE EXCEPTION FILE INSTEAD OF INTO
+000480*                   THE COMPUTE. NOW THAT THIS PROGRAM IS BATCH,
+000490*                   THE EDIT IS MADE AGAINST TI-FIRST-NUMBER AND
+000500*                   TI-SECOND-NUMBER OFF THE TRANSACTION RECORD
+000510*                   RATHER THAN AGAINST AN ACCEPT.
+000520* 2026-08-09  RJM   THE OUTPUT AND EXCEPTION FILES WERE BEING
+000530*                   OPENED OUTPUT (I.E. TRUNCATED) BEFORE THE
+000540*                   RESTART POINT WAS EVEN DETERMINED, SO A
+000550*                   RESTARTED RUN SILENTLY THREW AWAY EVERY
+000560*                   RECORD THE INTERRUPTED PRIOR RUN HAD ALREADY
+000570*                   WRITTEN. RESTART DETERMINATION NOW RUNS
+000580*                   FIRST, AND THE TWO FILES ARE OPENED EXTEND
+000590*                   INSTEAD OF OUTPUT WHEN THIS-IS-A-RESTART -
+000600*                   THE SAME PATTERN AUDITLOG ALREADY USES IN
+000610*                   1000-OPEN-FOR-APPEND. THE CHECKPOINT RECORD
+000620*                   WAS ALSO EXTENDED TO CARRY THE BATCH-ID AND
+000630*                   BOTH RUNNING TOTALS SO A RESTARTED RUN'S
+000640*                   TRAILERS PICK UP WHERE THE PRIOR RUN LEFT
+000650*                   OFF INSTEAD OF ONLY COVERING WHAT RAN AFTER
+000660*                   THE RESTART. THE REJECT SWITCH WAS ALSO
+000670*                   RENAMED FROM WS-EXCEPTION-SWITCH/
+000680*                   EXTENSION-OVERFLOWED TO WS-REJECT-SWITCH/
+000690*                   TRANSACTION-REJECTED, SINCE IT NOW COVERS
+000700*                   NOT-NUMERIC AND OUT-OF-RANGE EDIT FAILURES
+000710*                   AS WELL AS A SIZE-ERROR OVERFLOW.
+000720*----------------------------------------------------------------
+000730 ENVIRONMENT DIVISION.
+000740 INPUT-OUTPUT SECTION.
+000750 FILE-CONTROL.
+000760     SELECT ADD01-TRAN-FILE ASSIGN TO "ADD01IN"
+000770         ORGANIZATION IS SEQUENTIAL.
+000780     SELECT ADD01-OUT-FILE ASSIGN TO "ADD01OUT"
+000790         ORGANIZATION IS SEQUENTIAL.
+000800     SELECT ADD01-EXCEPT-FILE ASSIGN TO "ADD01EXC"
+000810         ORGANIZATION IS SEQUENTIAL.
+000820     SELECT ADD01-CHECKPOINT-FILE ASSIGN TO "ADD01CKP"
+000830         ORGANIZATION IS INDEXED
+000840         ACCESS MODE IS DYNAMIC
+000850         RECORD KEY IS CKPT-JOB-ID
+000860         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000870 DATA DIVISION.
+000880 FILE SECTION.
+000890*----------------------------------------------------------------
+000900* TRANSACTION INPUT - ONE QUANTITY/PRICE PAIR PER RECORD, GROUPED
+000910* INTO BATCHES BY BATCH-ID FOR SUBTOTAL PURPOSES.
+000920*----------------------------------------------------------------
+000930 FD  ADD01-TRAN-FILE
+000940     RECORDING MODE IS F.
+000950 01  ADD01-TRAN-RECORD.
+000960     05  TI-BATCH-ID             PIC 9(4).
+000970     05  TI-FIRST-NUMBER         PIC 99.
+000980     05  TI-SECOND-NUMBER        PIC 99.
+000990*----------------------------------------------------------------
+001000* EXTENSION RESULT - ONE OUTPUT RECORD PER TRANSACTION PROCESSED.
+001010*----------------------------------------------------------------
+001020 FD  ADD01-OUT-FILE
+001030     RECORDING MODE IS F.
+001040 COPY ADD01OUT.
+001050*----------------------------------------------------------------
+001060* EXCEPTION LINE - ONE RECORD PER TRANSACTION THAT OVERFLOWS
+001070* THE-RESULT, SO OPERATIONS CAN SEE WHAT WAS REJECTED WITHOUT
+001080* DIGGING THROUGH THE MAIN OUTPUT BY HAND.
+001090*----------------------------------------------------------------
+001100 FD  ADD01-EXCEPT-FILE
+001110     RECORDING MODE IS F.
+001120 01  ADD01-EXCEPT-RECORD.
+001130     05  TE-TRAN-ID              PIC 9(06).
+001140     05  TE-FIRST-NUMBER         PIC 99.
+001150     05  TE-SECOND-NUMBER        PIC 99.
+001160     05  TE-REASON               PIC X(25).
+001170*----------------------------------------------------------------
+001180* CHECKPOINT RECORD - HOLDS THE SEQUENCE NUMBER OF THE LAST
+001190* TRANSACTION SUCCESSFULLY PROCESSED, PLUS THE RUNNING TOTALS AS
+001200* OF THAT POINT, SO A RESTARTED RUN CAN SKIP BACK TO THAT POINT
+001210* WITH ITS TRAILERS PICKING UP WHERE THEY LEFT OFF.
+001220*----------------------------------------------------------------
+001230 FD  ADD01-CHECKPOINT-FILE.
+001240 COPY ADD01CKP.
+001250 WORKING-STORAGE SECTION.
+001260 01  FIRST-NUMBER                PIC 99.
+001270 01  SECOND-NUMBER               PIC 99.
+001280 01  THE-RESULT                  PIC 999.
+001290 01  ADD01-SWITCHES.
+001300     05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+001310         88  END-OF-FILE                   VALUE "Y".
+001320     05  WS-REJECT-SWITCH        PIC X(01) VALUE "N".
+001330         88  TRANSACTION-REJECTED          VALUE "Y".
+001340     05  WS-FIRST-RECORD-SWITCH  PIC X(01) VALUE "Y".
+001350         88  FIRST-RECORD-OF-RUN           VALUE "Y".
+001360     05  WS-CKPT-FILE-STATUS     PIC X(02) VALUE "00".
+001370         88  CKPT-FILE-OK                   VALUE "00".
+001380         88  CKPT-FILE-NOT-FOUND            VALUE "23" "35".
+001390     05  WS-RESTARTING-SWITCH    PIC X(01) VALUE "N".
+001400         88  THIS-IS-A-RESTART             VALUE "Y".
+001410 01  WS-EXCEPT-REASON            PIC X(25) VALUE SPACES.
+001420 01  ADD01-TOTALS.
+001430     05  WS-CURRENT-BATCH-ID     PIC 9(4)  COMP VALUE ZERO.
+001440     05  WS-BATCH-SUBTOTAL       PIC 9(7)  COMP VALUE ZERO.
+001450     05  WS-GRAND-TOTAL          PIC 9(7)  COMP VALUE ZERO.
+001460     05  WS-TRAN-SEQ             PIC 9(6)  COMP VALUE ZERO.
+001470     05  WS-RESTART-POINT        PIC 9(6)  COMP VALUE ZERO.
+001480     05  WS-SINCE-CHECKPOINT     PIC 9(4)  COMP VALUE ZERO.
+001490     05  WS-CHECKPOINT-INTERVAL  PIC 9(4)  COMP VALUE 25.
+001500 COPY AUDITPRM.
+001510 PROCEDURE DIVISION.
+001520*----------------------------------------------------------------
+001530* PROGRAM-BEGIN - MAINLINE. DRIVES THE BATCH LOOP, ONE PASS OF
+001540* 2000-PROCESS-RECORDS PER TRANSACTION ON THE FILE, THEN PRINTS
+001550* THE FINAL BATCH SUBTOTAL AND THE RUN'S GRAND TOTAL.
+001560*----------------------------------------------------------------
+001570 PROGRAM-BEGIN.
+001580     PERFORM 1000-INITIALIZE
+001590         THRU 1000-EXIT.
+001600     PERFORM 2000-PROCESS-RECORDS
+001610         THRU 2000-EXIT
+001620         UNTIL END-OF-FILE.
+001630     IF NOT FIRST-RECORD-OF-RUN
+001640         PERFORM 2400-WRITE-BATCH-SUBTOTAL
+001650             THRU 2400-EXIT
+001660     END-IF.
+001670     PERFORM 2500-WRITE-GRAND-TOTAL
+001680         THRU 2500-EXIT.
+001690     PERFORM 2800-CLEAR-CHECKPOINT
+001700         THRU 2800-EXIT.
+001710     GO TO PROGRAM-DONE.
+001720*----------------------------------------------------------------
+001730* 1000-INITIALIZE - OPEN THE TRANSACTION AND CHECKPOINT FILES,
+001740* FIND OUT WHERE THE LAST RUN LEFT OFF, THEN OPEN THE OUTPUT AND
+001750* EXCEPTION FILES EXTEND (IF THIS IS A RESTART) OR OUTPUT (IF NOT)
+001760* SO A RESTART NEVER TRUNCATES WHAT THE INTERRUPTED RUN ALREADY
+001770* WROTE. PRIME THE READ AND, IF THIS IS A RESTART, SKIP AHEAD TO
+001780* THE FIRST TRANSACTION NOT YET PROCESSED.
+001790*----------------------------------------------------------------
+001800 1000-INITIALIZE.
+001810     OPEN INPUT ADD01-TRAN-FILE.
+001820     PERFORM 1050-OPEN-CHECKPOINT-FILE
+001830         THRU 1050-EXIT.
+001840     PERFORM 1060-GET-RESTART-POINT
+001850         THRU 1060-EXIT.
+001860     IF THIS-IS-A-RESTART
+001870         OPEN EXTEND ADD01-OUT-FILE
+001880         OPEN EXTEND ADD01-EXCEPT-FILE
+001890     ELSE
+001900         OPEN OUTPUT ADD01-OUT-FILE
+001910         OPEN OUTPUT ADD01-EXCEPT-FILE
+001920     END-IF.
+001930     PERFORM 1100-READ-TRAN-RECORD
+001940         THRU 1100-EXIT.
+001950     IF THIS-IS-A-RESTART
+001960         PERFORM 1200-SKIP-TO-RESTART-POINT
+001970             THRU 1200-EXIT
+001980     END-IF.
+001990 1000-EXIT.
+002000     EXIT.
+002010*----------------------------------------------------------------
+002020* 1050-OPEN-CHECKPOINT-FILE - OPEN THE CHECKPOINT FILE, CREATING
+002030* IT WITH A ZERO RESTART POINT AND ZERO TOTALS THE FIRST TIME
+002040* ADD01 EVER RUNS.
+002050*----------------------------------------------------------------
+002060 1050-OPEN-CHECKPOINT-FILE.
+002070     OPEN I-O ADD01-CHECKPOINT-FILE.
+002080     IF CKPT-FILE-NOT-FOUND
+002090         OPEN OUTPUT ADD01-CHECKPOINT-FILE
+002100         MOVE "ADD01"   TO CKPT-JOB-ID
+002110         MOVE ZERO      TO CKPT-LAST-TRAN-SEQ
+002120         MOVE ZERO      TO CKPT-CURRENT-BATCH-ID
+002130         MOVE ZERO      TO CKPT-BATCH-SUBTOTAL
+002140         MOVE ZERO      TO CKPT-GRAND-TOTAL
+002150         WRITE ADD01-CHECKPOINT-RECORD
+002160         CLOSE ADD01-CHECKPOINT-FILE
+002170         OPEN I-O ADD01-CHECKPOINT-FILE
+002180     END-IF.
+002190 1050-EXIT.
+002200     EXIT.
+002210*----------------------------------------------------------------
+002220* 1060-GET-RESTART-POINT - READ THE CHECKPOINT RECORD AND REMEMBER
+002230* THE LAST TRANSACTION SEQUENCE NUMBER THE PRIOR RUN COMPLETED,
+002240* PLUS THE BATCH-ID AND RUNNING TOTALS AS OF THAT POINT. A
+002250* NON-ZERO SEQUENCE NUMBER MEANS THE PRIOR RUN DID NOT FINISH
+002260* CLEANLY, SO THE TOTALS AND BATCH-ID ARE RESTORED AND THE FIRST-
+002270* RECORD SWITCH IS TURNED OFF SO 2050-CHECK-BATCH-BREAK TREATS
+002280* THE RESUMED RUN AS MID-BATCH RATHER THAN FRESH.
+002290*----------------------------------------------------------------
+002300 1060-GET-RESTART-POINT.
+002310     MOVE "ADD01" TO CKPT-JOB-ID.
+002320     READ ADD01-CHECKPOINT-FILE
+002330         INVALID KEY
+002340             MOVE ZERO TO CKPT-LAST-TRAN-SEQ
+002350             MOVE ZERO TO CKPT-CURRENT-BATCH-ID
+002360             MOVE ZERO TO CKPT-BATCH-SUBTOTAL
+002370             MOVE ZERO TO CKPT-GRAND-TOTAL
+002380     END-READ.
+002390     MOVE CKPT-LAST-TRAN-SEQ TO WS-RESTART-POINT.
+002400     IF WS-RESTART-POINT > ZERO
+002410         SET THIS-IS-A-RESTART TO TRUE
+002420         MOVE CKPT-CURRENT-BATCH-ID TO WS-CURRENT-BATCH-ID
+002430         MOVE CKPT-BATCH-SUBTOTAL   TO WS-BATCH-SUBTOTAL
+002440         MOVE CKPT-GRAND-TOTAL      TO WS-GRAND-TOTAL
+002450         MOVE "N" TO WS-FIRST-RECORD-SWITCH
+002460     END-IF.
+002470 1060-EXIT.
+002480     EXIT.
+002490*----------------------------------------------------------------
+002500* 1200-SKIP-TO-RESTART-POINT - STEP BACK THROUGH THE TRANSACTIONS
+002510* THIS RUN ALREADY CHECKPOINTED PAST SO PROCESSING PICKS UP WITH
+002520* THE FIRST TRANSACTION NOT YET HANDLED.
+002530*----------------------------------------------------------------
+002540 1200-SKIP-TO-RESTART-POINT.
+002550     PERFORM 1210-SKIP-ONE-RECORD
+002560         THRU 1210-EXIT
+002570         UNTIL WS-TRAN-SEQ > WS-RESTART-POINT
+002580         OR END-OF-FILE.
+002590 1200-EXIT.
+002600     EXIT.
+002610*----------------------------------------------------------------
+002620* 1210-SKIP-ONE-RECORD - READ AND DISCARD ONE TRANSACTION ALREADY
+002630* ACCOUNTED FOR BY THE CHECKPOINT.
+002640*----------------------------------------------------------------
+002650 1210-SKIP-ONE-RECORD.
+002660     PERFORM 1100-READ-TRAN-RECORD
+002670         THRU 1100-EXIT.
+002680 1210-EXIT.
+002690     EXIT.
+002700*----------------------------------------------------------------
+002710* 1100-READ-TRAN-RECORD - READ THE NEXT TRANSACTION, SETTING THE
+002720* END-OF-FILE SWITCH WHEN THE FILE IS EXHAUSTED.
+002730*----------------------------------------------------------------
+002740 1100-READ-TRAN-RECORD.
+002750     READ ADD01-TRAN-FILE
+002760         AT END
+002770             SET END-OF-FILE TO TRUE
+002780         NOT AT END
+002790             ADD 1 TO WS-TRAN-SEQ
+002800     END-READ.
+002810 1100-EXIT.
+002820     EXIT.
+002830*----------------------------------------------------------------
+002840* 2000-PROCESS-RECORDS - CHECK FOR A BATCH-ID BREAK, COMPUTE THE
+002850* EXTENSION FOR THE CURRENT TRANSACTION, ROUTE IT TO THE OUTPUT
+002860* FILE OR, ON REJECTION, TO THE EXCEPTION FILE, ACCUMULATE THE
+002870* RUNNING TOTALS, THEN READ THE NEXT TRANSACTION.
+002880*----------------------------------------------------------------
+002890 2000-PROCESS-RECORDS.
+002900     PERFORM 2050-CHECK-BATCH-BREAK
+002910         THRU 2050-EXIT.
+002920     MOVE TI-FIRST-NUMBER  TO FIRST-NUMBER.
+002930     MOVE TI-SECOND-NUMBER TO SECOND-NUMBER.
+002940     PERFORM 2075-EDIT-TRANSACTION-FIELDS
+002950         THRU 2075-EXIT.
+002960     IF NOT TRANSACTION-REJECTED
+002970         PERFORM 2100-COMPUTE-EXTENSION
+002980             THRU 2100-EXIT
+002990     END-IF.
+003000     IF TRANSACTION-REJECTED
+003010         PERFORM 2300-WRITE-EXCEPT-RECORD
+003020             THRU 2300-EXIT
+003030     ELSE
+003040         PERFORM 2200-WRITE-OUTPUT-RECORD
+003050             THRU 2200-EXIT
+003060         ADD THE-RESULT TO WS-BATCH-SUBTOTAL
+003070         ADD THE-RESULT TO WS-GRAND-TOTAL
+003080     END-IF.
+003090     PERFORM 2700-WRITE-CHECKPOINT-IF-DUE
+003100         THRU 2700-EXIT.
+003110     PERFORM 1100-READ-TRAN-RECORD
+003120         THRU 1100-EXIT.
+003130 2000-EXIT.
+003140     EXIT.
+003150*----------------------------------------------------------------
+003160* 2050-CHECK-BATCH-BREAK - ON THE FIRST TRANSACTION OF THE RUN,
+003170* JUST ADOPT ITS BATCH-ID. ON EVERY BATCH-ID CHANGE AFTER THAT,
+003180* PRINT THE SUBTOTAL TRAILER FOR THE BATCH JUST FINISHED BEFORE
+003190* STARTING THE NEW ONE.
+003200*----------------------------------------------------------------
+003210 2050-CHECK-BATCH-BREAK.
+003220     IF FIRST-RECORD-OF-RUN
+003230         MOVE TI-BATCH-ID TO WS-CURRENT-BATCH-ID
+003240         MOVE "N" TO WS-FIRST-RECORD-SWITCH
+003250     ELSE
+003260         IF TI-BATCH-ID NOT = WS-CURRENT-BATCH-ID
+003270             PERFORM 2400-WRITE-BATCH-SUBTOTAL
+003280                 THRU 2400-EXIT
+003290             MOVE TI-BATCH-ID TO WS-CURRENT-BATCH-ID
+003300         END-IF
+003310     END-IF.
+003320 2050-EXIT.
+003330     EXIT.
+003340*----------------------------------------------------------------
+003350* 2075-EDIT-TRANSACTION-FIELDS - CHECK QUANTITY AND PRICE ARE
+003360* NUMERIC AND WITHIN THE VALID RANGE OF 01-99 BEFORE THE
+003370* EXTENSION IS COMPUTED. A BAD PAIR IS ROUTED TO THE EXCEPTION
+003380* FILE THE SAME WAY AN OVERFLOWED RESULT IS, RATHER THAN BEING
+003390* FED INTO THE COMPUTE.
+003400*----------------------------------------------------------------
+003410 2075-EDIT-TRANSACTION-FIELDS.
+003420     MOVE "N" TO WS-REJECT-SWITCH.
+003430     MOVE SPACES TO WS-EXCEPT-REASON.
+003440     IF FIRST-NUMBER NOT NUMERIC OR SECOND-NUMBER NOT NUMERIC
+003450         SET TRANSACTION-REJECTED TO TRUE
+003460         MOVE "INVALID - NOT NUMERIC" TO WS-EXCEPT-REASON
+003470     ELSE
+003480         IF FIRST-NUMBER < 1 OR FIRST-NUMBER > 99
+003490             OR SECOND-NUMBER < 1 OR SECOND-NUMBER > 99
+003500             SET TRANSACTION-REJECTED TO TRUE
+003510             MOVE "INVALID - RANGE 01-99" TO WS-EXCEPT-REASON
+003520         END-IF
+003530     END-IF.
+003540 2075-EXIT.
+003550     EXIT.
+003560*----------------------------------------------------------------
+003570* 2100-COMPUTE-EXTENSION - MULTIPLY QUANTITY BY PRICE. THE-RESULT
+003580* IS ONLY PIC 999, SO A PRODUCT OVER 999 TRIPS THE SIZE-ERROR
+003590* PHRASE RATHER THAN BEING TRUNCATED AND WRITTEN AS IF IT WERE
+003600* GOOD.
+003610*----------------------------------------------------------------
+003620 2100-COMPUTE-EXTENSION.
+003630     MOVE "N" TO WS-REJECT-SWITCH.
+003640     COMPUTE THE-RESULT = FIRST-NUMBER * SECOND-NUMBER
+003650         ON SIZE ERROR
+003660             SET TRANSACTION-REJECTED TO TRUE
+003670             MOVE "RESULT OVERFLOWS PIC 999" TO WS-EXCEPT-REASON
+003680     END-COMPUTE.
+003690 2100-EXIT.
+003700     EXIT.
+003710*----------------------------------------------------------------
+003720* 2200-WRITE-OUTPUT-RECORD - WRITE THE GOOD EXTENSION TO THE
+003730* OUTPUT FILE.
+003740*----------------------------------------------------------------
+003750 2200-WRITE-OUTPUT-RECORD.
+003760     MOVE WS-TRAN-SEQ   TO TO-TRAN-ID.
+003770     MOVE FIRST-NUMBER  TO TO-FIRST-NUMBER.
+003780     MOVE SECOND-NUMBER TO TO-SECOND-NUMBER.
+003790     MOVE THE-RESULT    TO TO-RESULT.
+003800     WRITE ADD01-OUT-RECORD.
+003810     STRING "QTY=" FIRST-NUMBER " PRICE=" SECOND-NUMBER
+003820         DELIMITED BY SIZE INTO ALP-INPUT-FIELDS.
+003830     STRING "RESULT=" THE-RESULT
+003840         DELIMITED BY SIZE INTO ALP-OUTPUT-FIELDS.
+003850     PERFORM 2600-WRITE-AUDIT-RECORD
+003860         THRU 2600-EXIT.
+003870 2200-EXIT.
+003880     EXIT.
+003890*----------------------------------------------------------------
+003900* 2300-WRITE-EXCEPT-RECORD - WRITE THE REJECTED TRANSACTION TO
+003910* THE EXCEPTION FILE INSTEAD OF THE OUTPUT FILE.
+003920*----------------------------------------------------------------
+003930 2300-WRITE-EXCEPT-RECORD.
+003940     MOVE WS-TRAN-SEQ   TO TE-TRAN-ID.
+003950     MOVE FIRST-NUMBER  TO TE-FIRST-NUMBER.
+003960     MOVE SECOND-NUMBER TO TE-SECOND-NUMBER.
+003970     MOVE WS-EXCEPT-REASON TO TE-REASON.
+003980     WRITE ADD01-EXCEPT-RECORD.
+003990     STRING "QTY=" FIRST-NUMBER " PRICE=" SECOND-NUMBER
+004000         DELIMITED BY SIZE INTO ALP-INPUT-FIELDS.
+004010     MOVE WS-EXCEPT-REASON TO ALP-OUTPUT-FIELDS.
+004020     PERFORM 2600-WRITE-AUDIT-RECORD
+004030         THRU 2600-EXIT.
+004040 2300-EXIT.
+004050     EXIT.
+004060*----------------------------------------------------------------
+004070* 2600-WRITE-AUDIT-RECORD - CALL THE SHARED AUDITLOG UTILITY TO
+004080* APPEND A LINE RECORDING THIS TRANSACTION'S INPUT AND OUTPUT.
+004090*----------------------------------------------------------------
+004100 2600-WRITE-AUDIT-RECORD.
+004110     MOVE "ADD01"   TO ALP-PROGRAM-ID.
+004120     CALL "AUDITLOG" USING AUDIT-LOG-PARMS.
+004130 2600-EXIT.
+004140     EXIT.
+004150*----------------------------------------------------------------
+004160* 2700-WRITE-CHECKPOINT-IF-DUE - COUNT THIS TRANSACTION AGAINST
+004170* THE CHECKPOINT INTERVAL AND, EVERY WS-CHECKPOINT-INTERVAL
+004180* TRANSACTIONS, SAVE THE CURRENT POSITION SO A RESTART DOESN'T
+004190* HAVE TO GO ALL THE WAY BACK TO THE BEGINNING OF THE FILE.
+004200*----------------------------------------------------------------
+004210 2700-WRITE-CHECKPOINT-IF-DUE.
+004220     ADD 1 TO WS-SINCE-CHECKPOINT.
+004230     IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+004240         PERFORM 2750-REWRITE-CHECKPOINT
+004250             THRU 2750-EXIT
+004260         MOVE ZERO TO WS-SINCE-CHECKPOINT
+004270     END-IF.
+004280 2700-EXIT.
+004290     EXIT.
+004300*----------------------------------------------------------------
+004310* 2750-REWRITE-CHECKPOINT - SAVE WS-TRAN-SEQ AS THE LAST
+004320* TRANSACTION SEQUENCE NUMBER SUCCESSFULLY PROCESSED, ALONG WITH
+004330* THE CURRENT BATCH-ID AND RUNNING TOTALS, SO A RESTART PICKS UP
+004340* BOTH POSITION AND BALANCE WHERE THIS RUN LEFT OFF.
+004350*----------------------------------------------------------------
+004360 2750-REWRITE-CHECKPOINT.
+004370     MOVE "ADD01"             TO CKPT-JOB-ID.
+004380     MOVE WS-TRAN-SEQ         TO CKPT-LAST-TRAN-SEQ.
+004390     MOVE WS-CURRENT-BATCH-ID TO CKPT-CURRENT-BATCH-ID.
+004400     MOVE WS-BATCH-SUBTOTAL   TO CKPT-BATCH-SUBTOTAL.
+004410     MOVE WS-GRAND-TOTAL      TO CKPT-GRAND-TOTAL.
+004420     REWRITE ADD01-CHECKPOINT-RECORD.
+004430 2750-EXIT.
+004440     EXIT.
+004450*----------------------------------------------------------------
+004460* 2400-WRITE-BATCH-SUBTOTAL - DISPLAY THE SUBTOTAL TRAILER FOR
+004470* THE BATCH JUST FINISHED AND RESET THE ACCUMULATOR FOR THE NEXT
+004480* ONE.
+004490*----------------------------------------------------------------
+004500 2400-WRITE-BATCH-SUBTOTAL.
+004510     DISPLAY "BATCH " WS-CURRENT-BATCH-ID
+004520         " SUBTOTAL: " WS-BATCH-SUBTOTAL.
+004530     MOVE ZERO TO WS-BATCH-SUBTOTAL.
+004540 2400-EXIT.
+004550     EXIT.
+004560*----------------------------------------------------------------
+004570* 2500-WRITE-GRAND-TOTAL - DISPLAY THE GRAND-TOTAL TRAILER FOR
+004580* THE WHOLE RUN.
+004590*----------------------------------------------------------------
+004600 2500-WRITE-GRAND-TOTAL.
+004610     DISPLAY "GRAND TOTAL: " WS-GRAND-TOTAL.
+004620 2500-EXIT.
+004630     EXIT.
+004640*----------------------------------------------------------------
+004650* 2800-CLEAR-CHECKPOINT - THE RUN FINISHED CLEANLY, SO RESET THE
+004660* CHECKPOINT RECORD TO ZERO. THE NEXT RUN WILL THEN START FROM
+004670* THE BEGINNING OF ITS OWN TRANSACTION FILE RATHER THAN SKIPPING
+004680* AHEAD AS IF IT WERE A RESTART.
+004690*----------------------------------------------------------------
+004700 2800-CLEAR-CHECKPOINT.
+004710     MOVE "ADD01" TO CKPT-JOB-ID.
+004720     MOVE ZERO    TO CKPT-LAST-TRAN-SEQ.
+004730     MOVE ZERO    TO CKPT-CURRENT-BATCH-ID.
+004740     MOVE ZERO    TO CKPT-BATCH-SUBTOTAL.
+004750     MOVE ZERO    TO CKPT-GRAND-TOTAL.
+004760     REWRITE ADD01-CHECKPOINT-RECORD.
+004770 2800-EXIT.
+004780     EXIT.
+004790*----------------------------------------------------------------
+004800* PROGRAM-DONE - CLOSE THE FILES AND END THE RUN.
+004810*----------------------------------------------------------------
+004820 PROGRAM-DONE.
+004830     CLOSE ADD01-TRAN-FILE.
+004840     CLOSE ADD01-OUT-FILE.
+004850     CLOSE ADD01-EXCEPT-FILE.
+004860     CLOSE ADD01-CHECKPOINT-FILE.
+004870     STOP RUN.
