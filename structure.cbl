@@ -1,16 +1,199 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. STRUCTURE.
-ENVIRONMENT DIVISION.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 THE-WHOLE-MESSAGE.
-	02 THE-NUMBER	PIC 9(2)  VALUE ZEROS.
-	02 A-SPACE	PIC X(1)  VALUE SPACE.
-	02 THE-MESSAGE	PIC X(50) VALUE SPACES.
-PROCEDURE DIVISION.
-PROGRAM-BEGIN.
-	MOVE 1 TO THE-NUMBER.
-	MOVE "JACK BE NIMBLE," TO THE-MESSAGE.
-	DISPLAY THE-WHOLE-MESSAGE.
-PROGRAM-END.
-	STOP RUN.	 
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. STRUCTURE.
+000030 AUTHOR. D-SHIFT-BATCH-SUPPORT.
+000040 INSTALLATION. OPERATIONS.
+000050 DATE-WRITTEN. 2019-04-02.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2019-04-02  ORIG  INITIAL VERSION - NUMBER ALWAYS STARTS AT 1,
+000110*                   MESSAGE TEXT HARDCODED.
+000120* 2026-08-09  RJM   THE-NUMBER IS NOW PULLED FROM AND INCREMENTED
+000130*                   AGAINST A PERSISTENT COUNTER FILE (STRCTR)
+000140*                   SO THE NUMBERING STAYS CONTINUOUS ACROSS RUNS
+000150*                   INSTEAD OF RESETTING TO 1 EACH TIME. SLIPS
+000160*                   WERE CROSS-REFERENCED BY THIS NUMBER AND
+000170*                   DUPLICATES WERE CAUSING PROBLEMS DOWNSTREAM.
+000180* 2026-08-09  RJM   THE-MESSAGE IS NOW READ FROM THE BULLETIN
+000190*                   FILE (STRMSG), KEYED BY TODAY'S DATE, SO
+000200*                   OPERATIONS CAN CHANGE TOMORROW'S NOTICE
+000210*                   WITHOUT A RECOMPILE. A STANDING MESSAGE KEYED
+000220*                   00000000 IS USED WHEN NO RECORD EXISTS FOR
+000230*                   TODAY.
+000235* 2026-08-09  RJM   NOW CALLS THE SHARED AUDITLOG UTILITY SO
+000236*                   EVERY RUN LEAVES A TIMESTAMPED LINE SHOWING
+000237*                   THE NUMBER AND MESSAGE IT DISPLAYED.
+000238* 2026-08-09  RJM   ADD 1 TO CTR-SEQ-NUMBER HAD NO OVERFLOW GUARD,
+000239*                   SO THE COUNTER SILENTLY WRAPPED 99 BACK TO 00
+000240*                   INSTEAD OF RESTARTING AT 01 - THE SAME
+000241*                   DUPLICATE-NUMBER PROBLEM THIS COUNTER WAS
+000242*                   BUILT TO SOLVE, JUST ONCE EVERY 99 RUNS.
+000243*                   THE INCREMENT NOW CHECKS FOR SIZE ERROR AND
+000244*                   RESTARTS THE COUNT AT 01 DELIBERATELY, WITH A
+000245*                   NOTICE ON THE CONSOLE AND IN THE AUDIT TRAIL,
+000246*                   RATHER THAN LETTING IT WRAP UNANNOUNCED.
+000247*----------------------------------------------------------------
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT STR-COUNTER-FILE ASSIGN TO "STRCTR"
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS DYNAMIC
+000310         RECORD KEY IS CTR-JOB-ID
+000320         FILE STATUS IS WS-CTR-FILE-STATUS.
+000330     SELECT STR-MESSAGE-FILE ASSIGN TO "STRMSG"
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS DYNAMIC
+000360         RECORD KEY IS MSG-EFFECTIVE-DATE
+000370         FILE STATUS IS WS-MSG-FILE-STATUS.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  STR-COUNTER-FILE.
+000410 COPY STRCTR.
+000420 FD  STR-MESSAGE-FILE.
+000430 COPY STRMSG.
+000440 WORKING-STORAGE SECTION.
+000450 01  THE-WHOLE-MESSAGE.
+000460     05  THE-NUMBER              PIC 9(2)  VALUE ZEROS.
+000470     05  A-SPACE                 PIC X(1)  VALUE SPACE.
+000480     05  THE-MESSAGE             PIC X(50) VALUE SPACES.
+000490 01  WS-CTR-FILE-STATUS          PIC X(02) VALUE "00".
+000500     88  CTR-FILE-OK                        VALUE "00".
+000510     88  CTR-FILE-NOT-FOUND                 VALUE "23" "35".
+000520 01  WS-MSG-FILE-STATUS          PIC X(02) VALUE "00".
+000530     88  MSG-FILE-OK                        VALUE "00".
+000540     88  MSG-FILE-NOT-FOUND                 VALUE "23" "35".
+000550 01  WS-TODAYS-DATE              PIC 9(08) VALUE ZEROS.
+000560 01  STRUCTURE-SWITCHES.
+000570     05  WS-CTR-RECORD-SWITCH    PIC X(01) VALUE "N".
+000580         88  CTR-RECORD-NOT-FOUND           VALUE "Y".
+000590     05  WS-MSG-RECORD-SWITCH    PIC X(01) VALUE "N".
+000600         88  MSG-RECORD-NOT-FOUND           VALUE "Y".
+000602     05  WS-ROLLOVER-SWITCH      PIC X(01) VALUE "N".
+000604         88  COUNTER-ROLLED-OVER            VALUE "Y".
+000605 COPY AUDITPRM.
+000610 PROCEDURE DIVISION.
+000620*----------------------------------------------------------------
+000630* PROGRAM-BEGIN - MAINLINE. ASSIGNS THE NEXT NUMBER IN SEQUENCE,
+000640* LOOKS UP TODAY'S BULLETIN MESSAGE AND DISPLAYS THE LINE.
+000650*----------------------------------------------------------------
+000660 PROGRAM-BEGIN.
+000670     PERFORM 1000-INITIALIZE
+000680         THRU 1000-EXIT.
+000690     PERFORM 2000-GET-NEXT-NUMBER
+000700         THRU 2000-EXIT.
+000710     PERFORM 3000-GET-TODAYS-MESSAGE
+000720         THRU 3000-EXIT.
+000730     DISPLAY THE-WHOLE-MESSAGE.
+000735     PERFORM 4000-WRITE-AUDIT-RECORD
+000736         THRU 4000-EXIT.
+000740     GO TO PROGRAM-END.
+000750*----------------------------------------------------------------
+000760* 1000-INITIALIZE - OPEN THE COUNTER AND MESSAGE FILES, CREATING
+000770* EACH WITH A STANDING DEFAULT RECORD THE FIRST TIME THE JOB
+000780* EVER RUNS.
+000790*----------------------------------------------------------------
+000800 1000-INITIALIZE.
+000810     OPEN I-O STR-COUNTER-FILE.
+000820     IF CTR-FILE-NOT-FOUND
+000830         OPEN OUTPUT STR-COUNTER-FILE
+000840         MOVE "STRUCTUR" TO CTR-JOB-ID
+000850         MOVE ZERO TO CTR-SEQ-NUMBER
+000860         WRITE STR-COUNTER-RECORD
+000870         CLOSE STR-COUNTER-FILE
+000880         OPEN I-O STR-COUNTER-FILE
+000890     END-IF.
+000900     OPEN I-O STR-MESSAGE-FILE.
+000910     IF MSG-FILE-NOT-FOUND
+000920         OPEN OUTPUT STR-MESSAGE-FILE
+000930         MOVE ZERO TO MSG-EFFECTIVE-DATE
+000940         MOVE "JACK BE NIMBLE," TO MSG-TEXT
+000950         WRITE STR-MESSAGE-RECORD
+000960         CLOSE STR-MESSAGE-FILE
+000970         OPEN I-O STR-MESSAGE-FILE
+000980     END-IF.
+000990 1000-EXIT.
+001000     EXIT.
+001010*----------------------------------------------------------------
+001020* 2000-GET-NEXT-NUMBER - READ THE CURRENT COUNT FOR THIS JOB,
+001030* BUMP IT BY ONE AND REWRITE IT SO THE NEXT RUN PICKS UP WHERE
+001040* THIS ONE LEFT OFF. CTR-SEQ-NUMBER IS ONLY TWO DIGITS, SO THE
+001042* INCREMENT IS GUARDED - ON SIZE ERROR THE COUNT IS RESTARTED AT
+001044* 01, DELIBERATELY AND VISIBLY, RATHER THAN LEFT TO WRAP FROM 99
+001046* BACK TO 00 ON ITS OWN.
+001050*----------------------------------------------------------------
+001060 2000-GET-NEXT-NUMBER.
+001070     MOVE "STRUCTUR" TO CTR-JOB-ID.
+001080     MOVE "N" TO WS-CTR-RECORD-SWITCH.
+001082     MOVE "N" TO WS-ROLLOVER-SWITCH.
+001090     READ STR-COUNTER-FILE
+001100         INVALID KEY
+001110             SET CTR-RECORD-NOT-FOUND TO TRUE
+001120     END-READ.
+001130     IF CTR-RECORD-NOT-FOUND
+001140         MOVE ZERO TO CTR-SEQ-NUMBER
+001150     END-IF.
+001160     ADD 1 TO CTR-SEQ-NUMBER
+001162         ON SIZE ERROR
+001164             SET COUNTER-ROLLED-OVER TO TRUE
+001166             MOVE 1 TO CTR-SEQ-NUMBER
+001168             DISPLAY "STRUCTURE SEQUENCE COUNTER ROLLED OVER "
+001170                 "FROM 99 BACK TO 01"
+001172     END-ADD.
+001174     MOVE CTR-SEQ-NUMBER TO THE-NUMBER.
+001180     IF CTR-RECORD-NOT-FOUND
+001190         WRITE STR-COUNTER-RECORD
+001200     ELSE
+001210         REWRITE STR-COUNTER-RECORD
+001220     END-IF.
+001230 2000-EXIT.
+001240     EXIT.
+001250*----------------------------------------------------------------
+001260* 3000-GET-TODAYS-MESSAGE - LOOK UP THE BULLETIN RECORD EFFECTIVE
+001270* FOR TODAY'S DATE. IF OPERATIONS HASN'T KEYED ONE IN FOR TODAY,
+001280* FALL BACK TO THE STANDING MESSAGE KEYED 00000000.
+001290*----------------------------------------------------------------
+001300 3000-GET-TODAYS-MESSAGE.
+001310     ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD.
+001320     MOVE WS-TODAYS-DATE TO MSG-EFFECTIVE-DATE.
+001330     MOVE "N" TO WS-MSG-RECORD-SWITCH.
+001340     READ STR-MESSAGE-FILE
+001350         INVALID KEY
+001360             SET MSG-RECORD-NOT-FOUND TO TRUE
+001370     END-READ.
+001380     IF MSG-RECORD-NOT-FOUND
+001390         MOVE ZERO TO MSG-EFFECTIVE-DATE
+001400         READ STR-MESSAGE-FILE
+001410             INVALID KEY
+001420                 MOVE "JACK BE NIMBLE," TO MSG-TEXT
+001430         END-READ
+001440     END-IF.
+001450     MOVE MSG-TEXT TO THE-MESSAGE.
+001460 3000-EXIT.
+001470     EXIT.
+001472*----------------------------------------------------------------
+001474* 4000-WRITE-AUDIT-RECORD - CALL THE SHARED AUDITLOG UTILITY TO
+001476* APPEND A LINE RECORDING THE NUMBER AND MESSAGE THIS RUN
+001477* DISPLAYED, FLAGGING IT IF THE SEQUENCE COUNTER ROLLED OVER.
+001478*----------------------------------------------------------------
+001480 4000-WRITE-AUDIT-RECORD.
+001481     MOVE "STRUCTUR" TO ALP-PROGRAM-ID.
+001482     IF COUNTER-ROLLED-OVER
+001483         STRING "NUMBER=" THE-NUMBER " (COUNTER ROLLED OVER)"
+001484             DELIMITED BY SIZE INTO ALP-INPUT-FIELDS
+001485     ELSE
+001486         STRING "NUMBER=" THE-NUMBER
+001487             DELIMITED BY SIZE INTO ALP-INPUT-FIELDS
+001488     END-IF.
+001489     MOVE THE-MESSAGE TO ALP-OUTPUT-FIELDS.
+001490     CALL "AUDITLOG" USING AUDIT-LOG-PARMS.
+001491 4000-EXIT.
+001492     EXIT.
+001493*----------------------------------------------------------------
+001494* PROGRAM-END - CLOSE THE FILES AND END THE RUN.
+001496*----------------------------------------------------------------
+001498 PROGRAM-END.
+001520     CLOSE STR-COUNTER-FILE.
+001530     CLOSE STR-MESSAGE-FILE.
+001540     STOP RUN.
